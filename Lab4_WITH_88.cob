@@ -6,12 +6,70 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB4-WITH-88.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TICKET-SALES-FILE ASSIGN TO "TICKETSALES.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRICE-SCHEDULE-FILE ASSIGN TO "PRICESCHEDULE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICE-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  TICKET-SALES-FILE.
+       01  TS-RECORD.
+           05 TS-SEQ-NUM           PIC 9(6).
+           05 TS-CATEGORY          PIC A(1).
+           05 TS-PRICE             PIC 9(3)V99.
+           05 TS-TENDER            PIC A(1).
+           05 TS-VOID-FLAG         PIC A(1).
+
+       FD  PRICE-SCHEDULE-FILE.
+       01  PS-RECORD.
+           05 PS-EFFECTIVE-DATE     PIC 9(8).
+           05 FILLER                PIC X.
+           05 PS-FAMILY-PRICE-ED    PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-ADULT-PRICE-ED     PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-STUDENT-PRICE-ED   PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-YOUTH-PRICE-ED     PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-MILITARY-PRICE-ED  PIC 99.99.
+
+       FD  CHECKPOINT-FILE.
+       01  CP-RECORD.
+           05 CP-SEQ-NUM           PIC 9(6).
+           05 CP-ADMITTED-COUNT    PIC 9(5).
+           05 CP-TOTAL             PIC 9(5)V99.
+           05 CP-CASH-TOTAL        PIC 9(5)V99.
+           05 CP-CARD-TOTAL        PIC 9(5)V99.
+
+       FD  AUDIT-LOG-FILE.
+       01  AL-RECORD.
+           05 AL-OPERATOR-ID       PIC X(8).
+           05 AL-DATE              PIC 9(8).
+           05 AL-TIME              PIC 9(8).
+           05 AL-CATEGORY          PIC A(1).
+           05 AL-PRICE             PIC 9(3)V99.
+           05 AL-VOID-FLAG         PIC A(1).
+           05 AL-VOID-REASON       PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01 WS-EOF PIC 9(1).
+       01 WS-PRICE-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-PRICE-EOF         PIC 9(1) VALUE 0.
+       01 WS-CURRENT-DATE      PIC 9(8) VALUE 0.
+       01 WS-BEST-EFFECTIVE-DATE PIC 9(8) VALUE 0.
+       01 WS-EOF PIC 9(1) VALUE 0.
        01 WS-PRICE PIC $$$$9.99.
-       01 WS-TOTAL PIC 9(5)V99.
+       01 WS-TOTAL PIC 9(5)V99 VALUE 0.
+       01 WS-SEQ-NUM PIC 9(6) VALUE 0.
 
        01 WS-CATEGORY PIC A(1).
            88 FAMILY       VALUE "F".
@@ -20,6 +78,11 @@
            88 YOUTH        VALUE "Y".
            88 CHILD        VALUE "C".
            88 MILITARY     VALUE "M".
+           88 TICKET-CATEGORY VALUES "F" "A" "S" "Y" "C" "M".
+
+       01 WS-VENUE-CAPACITY.
+           05 WS-CAPACITY          PIC 9(5) VALUE 00500.
+           05 WS-ADMITTED-COUNT    PIC 9(5) VALUE 0.
 
        01 WS-PRICING.
            05 WS-FAMILY-PRICE      PIC 9(2)V99 VALUE 80.00.
@@ -28,6 +91,48 @@
            05 WS-YOUTH-PRICE       PIC 9(2)V99 VALUE 16.00.
            05 WS-MILITARY-PRICE    PIC 9(2)V99 VALUE 12.50.
 
+       01 WS-TENDER PIC A(1).
+           88 TENDER-CASH  VALUE "1".
+           88 TENDER-CARD  VALUE "2".
+       01 WS-TENDER-TOTALS.
+           05 WS-CASH-TOTAL        PIC 9(5)V99 VALUE 0.
+           05 WS-CARD-TOTAL        PIC 9(5)V99 VALUE 0.
+       01 WS-PRICE-NUMERIC PIC 9(3)V99.
+
+       01 WS-VOID-CATEGORY PIC A(1).
+       01 WS-VOID-PRICE PIC 9(3)V99.
+       01 WS-VOID-REASON PIC X(30).
+       01 WS-VOID-SEQ-NUM PIC 9(3) VALUE 0.
+       01 WS-AUDIT-VOID-FLAG PIC A(1) VALUE "N".
+       01 WS-AUDIT-REASON PIC X(30) VALUE SPACES.
+       01 WS-LIST-DISPLAY-NUM PIC 999.
+
+       01 WS-COUPON-CODE PIC X(5) VALUE SPACES.
+           88 COUPON-NONE       VALUE SPACES.
+           88 COUPON-EARLY-BIRD VALUE "EARLY".
+           88 COUPON-GROUP      VALUE "GROUP".
+       01 WS-DISCOUNT-AMOUNT PIC 9(3)V99 VALUE 0.
+
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(3) VALUE 005.
+       01 WS-TICKETS-SINCE-CHECKPOINT PIC 9(3) VALUE 0.
+       01 WS-CHECKPOINT-LOADED      PIC A(1) VALUE "N".
+
+       01 WS-OPERATOR-ID PIC X(8).
+
+       01 WS-SUPERVISOR-PIN PIC X(4) VALUE "9999".
+       01 WS-ENTERED-PIN    PIC X(4).
+
+       01 WS-TICKET-LIST-COUNT PIC 9(5) VALUE 0.
+       01 WS-TICKET-LIST.
+           05 WS-TICKET-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-TICKET-IDX.
+               10 WS-TICKET-ENTRY-CATEGORY PIC A(1).
+               10 WS-TICKET-ENTRY-PRICE    PIC 9(3)V99.
+               10 WS-TICKET-ENTRY-TENDER   PIC A(1).
+               10 WS-TICKET-ENTRY-VOIDED   PIC A(1) VALUE "N".
+       01 WS-REBUILD-EOF PIC 9(1) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Family symbol:    F".
@@ -36,35 +141,324 @@
            DISPLAY "Youth symbol:     Y".
            DISPLAY "Child symbol:     C".
            DISPLAY "Military symbol:  M".
+           DISPLAY "Void a ticket:    V".
+           DISPLAY "List tickets (supervisor): L".
+           DISPLAY "Exit and display total:    E".
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
+           PERFORM LOAD-PRICE-SCHEDULE.
+           PERFORM LOAD-CHECKPOINT.
+           IF WS-CHECKPOINT-LOADED = "Y"
+               PERFORM REBUILD-TICKET-LIST
+               OPEN EXTEND TICKET-SALES-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           ELSE
+               OPEN OUTPUT TICKET-SALES-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           PERFORM ENTER-TICKETS UNTIL WS-EOF = 1.
+           PERFORM CLEAR-CHECKPOINT.
+           CLOSE TICKET-SALES-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           STOP RUN.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CP-SEQ-NUM TO WS-SEQ-NUM
+                       MOVE CP-ADMITTED-COUNT TO WS-ADMITTED-COUNT
+                       MOVE CP-TOTAL TO WS-TOTAL
+                       MOVE CP-CASH-TOTAL TO WS-CASH-TOTAL
+                       MOVE CP-CARD-TOTAL TO WS-CARD-TOTAL
+                       MOVE "Y" TO WS-CHECKPOINT-LOADED
+                       DISPLAY "RESUMED FROM CHECKPOINT - SEQ: "
+                           CP-SEQ-NUM
+               END-READ
+               CLOSE CHECKPOINT-FILE.
+       REBUILD-TICKET-LIST.
+           MOVE 0 TO WS-REBUILD-EOF.
+           OPEN INPUT TICKET-SALES-FILE.
+           PERFORM READ-TICKET-SALE-FOR-REBUILD.
+           PERFORM UNTIL WS-REBUILD-EOF = 1
+               IF TS-VOID-FLAG = "Y"
+                   PERFORM MARK-REBUILT-ENTRY-VOIDED
+               ELSE
+                   PERFORM ADD-REBUILT-TICKET-ENTRY
+               END-IF
+               PERFORM READ-TICKET-SALE-FOR-REBUILD
+           END-PERFORM.
+           CLOSE TICKET-SALES-FILE.
+       READ-TICKET-SALE-FOR-REBUILD.
+           READ TICKET-SALES-FILE
+               AT END MOVE 1 TO WS-REBUILD-EOF.
+       ADD-REBUILT-TICKET-ENTRY.
+           IF WS-TICKET-LIST-COUNT < 500
+               ADD 1 TO WS-TICKET-LIST-COUNT
+               SET WS-TICKET-IDX TO WS-TICKET-LIST-COUNT
+               MOVE TS-CATEGORY TO
+                   WS-TICKET-ENTRY-CATEGORY(WS-TICKET-IDX)
+               MOVE TS-PRICE TO
+                   WS-TICKET-ENTRY-PRICE(WS-TICKET-IDX)
+               MOVE TS-TENDER TO
+                   WS-TICKET-ENTRY-TENDER(WS-TICKET-IDX)
+               MOVE "N" TO
+                   WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX)
+           END-IF.
+       MARK-REBUILT-ENTRY-VOIDED.
+           PERFORM VARYING WS-TICKET-IDX
+                   FROM WS-TICKET-LIST-COUNT BY -1
+                   UNTIL WS-TICKET-IDX < 1
+               IF WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX) = "N"
+                   AND WS-TICKET-ENTRY-CATEGORY(WS-TICKET-IDX)
+                       = TS-CATEGORY
+                   AND WS-TICKET-ENTRY-PRICE(WS-TICKET-IDX) = TS-PRICE
+                   MOVE "Y" TO WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT.
+           MOVE WS-SEQ-NUM TO CP-SEQ-NUM.
+           MOVE WS-ADMITTED-COUNT TO CP-ADMITTED-COUNT.
+           MOVE WS-TOTAL TO CP-TOTAL.
+           MOVE WS-CASH-TOTAL TO CP-CASH-TOTAL.
+           MOVE WS-CARD-TOTAL TO CP-CARD-TOTAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CP-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE 0 TO WS-TICKETS-SINCE-CHECKPOINT.
+       LOAD-PRICE-SCHEDULE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT PRICE-SCHEDULE-FILE.
+           IF WS-PRICE-FILE-STATUS = "00"
+               PERFORM READ-PRICE-SCHEDULE-RECORD
+               PERFORM APPLY-PRICE-SCHEDULE-RECORD
+                   UNTIL WS-PRICE-EOF = 1
+               CLOSE PRICE-SCHEDULE-FILE.
+       READ-PRICE-SCHEDULE-RECORD.
+           READ PRICE-SCHEDULE-FILE
+               AT END MOVE 1 TO WS-PRICE-EOF.
+       APPLY-PRICE-SCHEDULE-RECORD.
+           IF PS-EFFECTIVE-DATE NOT > WS-CURRENT-DATE
+                   AND PS-EFFECTIVE-DATE NOT < WS-BEST-EFFECTIVE-DATE
+               MOVE PS-EFFECTIVE-DATE TO WS-BEST-EFFECTIVE-DATE
+               MOVE PS-FAMILY-PRICE-ED TO WS-FAMILY-PRICE
+               MOVE PS-ADULT-PRICE-ED TO WS-ADULT-PRICE
+               MOVE PS-STUDENT-PRICE-ED TO WS-STUDENT-PRICE
+               MOVE PS-YOUTH-PRICE-ED TO WS-YOUTH-PRICE
+               MOVE PS-MILITARY-PRICE-ED TO WS-MILITARY-PRICE.
+           PERFORM READ-PRICE-SCHEDULE-RECORD.
+       ENTER-TICKETS.
            DISPLAY SPACES.
-           DISPLAY "ENTER SYMBOL: " WITH NO ADVANCING
+           DISPLAY "ENTER SYMBOL: " WITH NO ADVANCING.
            ACCEPT WS-CATEGORY.
-           IF FAMILY
-               MOVE WS-FAMILY-PRICE TO WS-PRICE
-               ADD WS-FAMILY-PRICE TO WS-TOTAL
+           IF TICKET-CATEGORY AND WS-ADMITTED-COUNT >= WS-CAPACITY
+               DISPLAY "SOLD OUT - VENUE CAPACITY REACHED"
+           ELSE IF FAMILY
+               MOVE WS-FAMILY-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE: " WS-PRICE
+               PERFORM PROMPT-TENDER
+               PERFORM WRITE-TICKET-SALE
            ELSE IF ADULT
-               MOVE WS-ADULT-PRICE TO WS-PRICE
-               ADD WS-ADULT-PRICE TO WS-TOTAL
+               MOVE WS-ADULT-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE: " WS-PRICE
+               PERFORM PROMPT-TENDER
+               PERFORM WRITE-TICKET-SALE
            ELSE IF STUDENT
-               MOVE WS-STUDENT-PRICE TO WS-PRICE
-               ADD WS-STUDENT-PRICE TO WS-TOTAL
+               MOVE WS-STUDENT-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE: " WS-PRICE
+               PERFORM PROMPT-TENDER
+               PERFORM WRITE-TICKET-SALE
            ELSE IF YOUTH
-               MOVE WS-YOUTH-PRICE TO WS-PRICE
-               ADD WS-YOUTH-PRICE TO WS-TOTAL
+               MOVE WS-YOUTH-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE: " WS-PRICE
+               PERFORM PROMPT-TENDER
+               PERFORM WRITE-TICKET-SALE
            ELSE IF CHILD
+               MOVE ZERO TO WS-PRICE
                DISPLAY "PRICE: FREE"
+               PERFORM PROMPT-TENDER
+               PERFORM WRITE-TICKET-SALE
            ELSE IF MILITARY
-               MOVE WS-MILITARY-PRICE TO WS-PRICE
-               ADD WS-MILITARY-PRICE TO WS-TOTAL
+               MOVE WS-MILITARY-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE: " WS-PRICE
-           ELSE
+               PERFORM PROMPT-TENDER
+               PERFORM WRITE-TICKET-SALE
+           ELSE IF WS-CATEGORY = "V"
+               PERFORM VOID-TICKET
+           ELSE IF WS-CATEGORY = "L"
+               PERFORM SUPERVISOR-LIST-TICKETS
+           ELSE IF WS-CATEGORY = "E"
                MOVE 1 TO WS-EOF
-               MOVE WS-TOTAL TO WS-PRICE.
-               DISPLAY "Total: " WS-PRICE.
-
-           STOP RUN.
+               MOVE WS-TOTAL TO WS-PRICE
+               DISPLAY "Total: " WS-PRICE
+               MOVE WS-CASH-TOTAL TO WS-PRICE
+               DISPLAY "Cash subtotal: " WS-PRICE
+               MOVE WS-CARD-TOTAL TO WS-PRICE
+               DISPLAY "Card subtotal: " WS-PRICE
+           ELSE
+               DISPLAY "INVALID SYMBOL - PLEASE TRY AGAIN".
+       PROMPT-TENDER.
+           DISPLAY "ENTER TENDER (1=CASH 2=CARD): " WITH NO ADVANCING.
+           ACCEPT WS-TENDER.
+           PERFORM UNTIL TENDER-CASH OR TENDER-CARD
+               DISPLAY "INVALID TENDER - ENTER 1 OR 2: "
+                   WITH NO ADVANCING
+               ACCEPT WS-TENDER
+           END-PERFORM.
+           MOVE WS-PRICE TO WS-PRICE-NUMERIC.
+           IF TENDER-CASH
+               ADD WS-PRICE-NUMERIC TO WS-CASH-TOTAL
+           ELSE
+               ADD WS-PRICE-NUMERIC TO WS-CARD-TOTAL.
+       APPLY-COUPON.
+           DISPLAY "ENTER COUPON CODE (OR BLANK): " WITH NO ADVANCING.
+           ACCEPT WS-COUPON-CODE.
+           IF COUPON-EARLY-BIRD
+               COMPUTE WS-DISCOUNT-AMOUNT = WS-PRICE-NUMERIC * 0.10
+           ELSE IF COUPON-GROUP
+               MOVE 5.00 TO WS-DISCOUNT-AMOUNT
+           ELSE
+               MOVE 0 TO WS-DISCOUNT-AMOUNT
+               IF NOT COUPON-NONE
+                   DISPLAY "UNKNOWN COUPON CODE - IGNORED".
+           IF WS-DISCOUNT-AMOUNT > WS-PRICE-NUMERIC
+               MOVE WS-PRICE-NUMERIC TO WS-DISCOUNT-AMOUNT.
+           SUBTRACT WS-DISCOUNT-AMOUNT FROM WS-PRICE-NUMERIC.
+       WRITE-TICKET-SALE.
+           ADD 1 TO WS-SEQ-NUM.
+           ADD 1 TO WS-ADMITTED-COUNT.
+           MOVE WS-SEQ-NUM TO TS-SEQ-NUM.
+           MOVE WS-CATEGORY TO TS-CATEGORY.
+           MOVE WS-PRICE TO TS-PRICE.
+           MOVE WS-TENDER TO TS-TENDER.
+           MOVE "N" TO TS-VOID-FLAG.
+           WRITE TS-RECORD.
+           MOVE "N" TO WS-AUDIT-VOID-FLAG.
+           MOVE SPACES TO WS-AUDIT-REASON.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF WS-TICKET-LIST-COUNT < 500
+               ADD 1 TO WS-TICKET-LIST-COUNT
+               SET WS-TICKET-IDX TO WS-TICKET-LIST-COUNT
+               MOVE TS-CATEGORY TO
+                   WS-TICKET-ENTRY-CATEGORY(WS-TICKET-IDX)
+               MOVE TS-PRICE TO
+                   WS-TICKET-ENTRY-PRICE(WS-TICKET-IDX)
+               MOVE TS-TENDER TO
+                   WS-TICKET-ENTRY-TENDER(WS-TICKET-IDX)
+               MOVE "N" TO
+                   WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX).
+           ADD 1 TO WS-TICKETS-SINCE-CHECKPOINT.
+           IF WS-TICKETS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT.
+       WRITE-AUDIT-RECORD.
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-TIME FROM TIME.
+           MOVE TS-CATEGORY TO AL-CATEGORY.
+           MOVE TS-PRICE TO AL-PRICE.
+           MOVE WS-AUDIT-VOID-FLAG TO AL-VOID-FLAG.
+           MOVE WS-AUDIT-REASON TO AL-VOID-REASON.
+           WRITE AL-RECORD.
+       SUPERVISOR-LIST-TICKETS.
+           DISPLAY "SUPERVISOR PIN REQUIRED FOR TICKET LIST INQUIRY".
+           DISPLAY "ENTER SUPERVISOR PIN: " WITH NO ADVANCING.
+           ACCEPT WS-ENTERED-PIN.
+           IF WS-ENTERED-PIN = WS-SUPERVISOR-PIN
+               PERFORM LIST-TICKETS
+           ELSE
+               DISPLAY "ACCESS DENIED - SUPERVISOR AUTHORIZATION ONLY".
+       LIST-TICKETS.
+           DISPLAY "ITEMIZED TICKET LIST - THIS SESSION".
+           PERFORM VARYING WS-TICKET-IDX FROM 1 BY 1
+                   UNTIL WS-TICKET-IDX > WS-TICKET-LIST-COUNT
+               MOVE WS-TICKET-IDX TO WS-LIST-DISPLAY-NUM
+               MOVE WS-TICKET-ENTRY-PRICE(WS-TICKET-IDX) TO WS-PRICE
+               DISPLAY WS-LIST-DISPLAY-NUM "  "
+                   WS-TICKET-ENTRY-CATEGORY(WS-TICKET-IDX)
+                   "  " WS-PRICE
+                   "  VOIDED: " WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX)
+           END-PERFORM.
+       LIST-TICKET-NUMBERS.
+           DISPLAY "TICKET NUMBERS THIS SESSION - SELECT ONE TO VOID".
+           PERFORM VARYING WS-TICKET-IDX FROM 1 BY 1
+                   UNTIL WS-TICKET-IDX > WS-TICKET-LIST-COUNT
+               MOVE WS-TICKET-IDX TO WS-LIST-DISPLAY-NUM
+               DISPLAY WS-LIST-DISPLAY-NUM
+                   "  VOIDED: " WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX)
+           END-PERFORM.
+       VOID-TICKET.
+           IF WS-TICKET-LIST-COUNT = 0
+               DISPLAY "NO TICKETS SOLD THIS SESSION - NOTHING TO VOID"
+           ELSE
+               PERFORM LIST-TICKET-NUMBERS
+               DISPLAY "ENTER TICKET NUMBER BEING VOIDED: "
+                   WITH NO ADVANCING
+               ACCEPT WS-VOID-SEQ-NUM
+               PERFORM UNTIL WS-VOID-SEQ-NUM > 0
+                       AND WS-VOID-SEQ-NUM NOT > WS-TICKET-LIST-COUNT
+                   DISPLAY "INVALID TICKET NUMBER - TRY AGAIN: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-VOID-SEQ-NUM
+               END-PERFORM
+               SET WS-TICKET-IDX TO WS-VOID-SEQ-NUM
+               IF WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX) = "Y"
+                   DISPLAY "TICKET " WS-VOID-SEQ-NUM " ALREADY VOIDED"
+               ELSE
+                   MOVE WS-TICKET-ENTRY-CATEGORY(WS-TICKET-IDX)
+                       TO WS-VOID-CATEGORY
+                   MOVE WS-TICKET-ENTRY-PRICE(WS-TICKET-IDX)
+                       TO WS-VOID-PRICE
+                   MOVE WS-TICKET-ENTRY-TENDER(WS-TICKET-IDX)
+                       TO WS-TENDER
+                   MOVE "Y" TO WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX)
+                   SUBTRACT WS-VOID-PRICE FROM WS-TOTAL
+                   SUBTRACT 1 FROM WS-ADMITTED-COUNT
+                   MOVE WS-VOID-PRICE TO WS-PRICE-NUMERIC
+                   IF TENDER-CASH
+                       SUBTRACT WS-PRICE-NUMERIC FROM WS-CASH-TOTAL
+                   ELSE
+                       SUBTRACT WS-PRICE-NUMERIC FROM WS-CARD-TOTAL
+                   END-IF
+                   DISPLAY "ENTER REASON FOR VOID: " WITH NO ADVANCING
+                   ACCEPT WS-VOID-REASON
+                   MOVE WS-VOID-PRICE TO WS-PRICE
+                   DISPLAY "VOIDED TICKET " WS-VOID-SEQ-NUM " ("
+                       WS-VOID-CATEGORY ") AMOUNT: " WS-PRICE
+                       " REASON: " WS-VOID-REASON
+                   PERFORM WRITE-VOID-SALE
+               END-IF
+           END-IF.
+       WRITE-VOID-SALE.
+           ADD 1 TO WS-SEQ-NUM.
+           MOVE WS-SEQ-NUM TO TS-SEQ-NUM.
+           MOVE WS-VOID-CATEGORY TO TS-CATEGORY.
+           MOVE WS-VOID-PRICE TO TS-PRICE.
+           MOVE SPACES TO TS-TENDER.
+           MOVE "Y" TO TS-VOID-FLAG.
+           WRITE TS-RECORD.
+           MOVE "Y" TO WS-AUDIT-VOID-FLAG.
+           MOVE WS-VOID-REASON TO WS-AUDIT-REASON.
+           PERFORM WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-TICKETS-SINCE-CHECKPOINT.
+           IF WS-TICKETS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT.
        END PROGRAM LAB4-WITH-88.
