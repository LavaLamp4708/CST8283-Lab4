@@ -8,13 +8,22 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-LIST-FILE ASSIGN TO "PRIMELIST.DAT"
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRIME-LIST-FILE.
+       01  PL-RECORD                   PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF PIC 9(1) VALUE 0.
 
-       01 WS-NUMBER-INPUT              PIC 9(5).
-       01 WS-PRIMES-SUM                PIC 9(5).
+       01 WS-LOWER-BOUND               PIC 9(5).
+       01 WS-UPPER-BOUND               PIC 9(5).
+       01 WS-PRIMES-SUM                PIC 9(5) VALUE 0.
        01 WS-PRIMES-SUM-OUTPUT         PIC ZZZZ9.
        01 WS-CHECK-IF-PRIME            PIC 9(5).
        01 WS-DENOMINATOR               PIC 9(5).
@@ -26,18 +35,22 @@
        PROCEDURE DIVISION.
        PRIMES.
            PERFORM GET-USER-INPUT.
-      *    Iterates through each number until the number input is
-      *    reached.
+           OPEN OUTPUT PRIME-LIST-FILE.
+      *    Iterates through each number from the lower bound up to
+      *    and including the upper bound.
            PERFORM CHECK-IF-PRIME
                VARYING WS-CHECK-IF-PRIME
-                   FROM 1
+                   FROM WS-LOWER-BOUND
                    BY 1
-                   UNTIL WS-CHECK-IF-PRIME = WS-NUMBER-INPUT.
+                   UNTIL WS-CHECK-IF-PRIME > WS-UPPER-BOUND.
+           CLOSE PRIME-LIST-FILE.
            PERFORM DISPLAY-PRIMES-SUM.
            STOP RUN.
        GET-USER-INPUT.
-           DISPLAY "Enter number:".
-           ACCEPT WS-NUMBER-INPUT.
+           DISPLAY "Enter lower bound:".
+           ACCEPT WS-LOWER-BOUND.
+           DISPLAY "Enter upper bound:".
+           ACCEPT WS-UPPER-BOUND.
       *    If the count of remainders that are equal to 0 go above 2,
       *    the loop breaks and the next number in the CHECK-IF-PRIME
       *    loop is read.
@@ -56,7 +69,9 @@
                        ADD 1 TO WS-ZERO-REMAINDER-COUNT
            END-PERFORM.
            IF WS-ZERO-REMAINDER-COUNT = 2
-               ADD WS-CHECK-IF-PRIME TO WS-PRIMES-SUM.
+               ADD WS-CHECK-IF-PRIME TO WS-PRIMES-SUM
+               MOVE WS-CHECK-IF-PRIME TO PL-RECORD
+               WRITE PL-RECORD.
        DISPLAY-PRIMES-SUM.
            MOVE WS-PRIMES-SUM TO WS-PRIMES-SUM-OUTPUT.
            DISPLAY "Primes sum: " WS-PRIMES-SUM-OUTPUT.
