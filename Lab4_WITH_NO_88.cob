@@ -6,15 +6,67 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB4-WITH-NO-88.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-SCHEDULE-FILE ASSIGN TO "PRICESCHEDULE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICE-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT-NO88.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG-NO88.DAT"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PRICE-SCHEDULE-FILE.
+       01  PS-RECORD.
+           05 PS-EFFECTIVE-DATE     PIC 9(8).
+           05 FILLER                PIC X.
+           05 PS-FAMILY-PRICE-ED    PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-ADULT-PRICE-ED     PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-STUDENT-PRICE-ED   PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-YOUTH-PRICE-ED     PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-MILITARY-PRICE-ED  PIC 99.99.
+
+       FD  CHECKPOINT-FILE.
+       01  CP-RECORD.
+           05 CP-SEQ-NUM           PIC 9(6).
+           05 CP-ADMITTED-COUNT    PIC 9(5).
+           05 CP-TOTAL             PIC 9(5)V99.
+           05 CP-CASH-TOTAL        PIC 9(5)V99.
+           05 CP-CARD-TOTAL        PIC 9(5)V99.
+
+       FD  AUDIT-LOG-FILE.
+       01  AL-RECORD.
+           05 AL-OPERATOR-ID       PIC X(8).
+           05 AL-DATE              PIC 9(8).
+           05 AL-TIME              PIC 9(8).
+           05 AL-CATEGORY          PIC A(1).
+           05 AL-PRICE             PIC 9(3)V99.
+           05 AL-VOID-FLAG         PIC A(1).
+           05 AL-VOID-REASON       PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF PIC 9(1) VALUE 0.
        01 WS-PRICE PIC $$,$$9.99.
-       01 WS-TOTAL PIC 9(5)V99.
+       01 WS-TOTAL PIC 9(5)V99 VALUE 0.
 
        01 WS-CATEGORY PIC A(1).
 
+       01 WS-VENUE-CAPACITY.
+           05 WS-CAPACITY          PIC 9(5) VALUE 00500.
+           05 WS-ADMITTED-COUNT    PIC 9(5) VALUE 0.
+
+       01 WS-PRICE-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-PRICE-EOF         PIC 9(1) VALUE 0.
+       01 WS-CURRENT-DATE      PIC 9(8) VALUE 0.
+       01 WS-BEST-EFFECTIVE-DATE PIC 9(8) VALUE 0.
+
        01 WS-PRICING.
            05 WS-FAMILY-PRICE      PIC 9(2)V99 VALUE 80.00.
            05 WS-ADULT-PRICE       PIC 9(2)V99 VALUE 25.00.
@@ -22,6 +74,42 @@
            05 WS-YOUTH-PRICE       PIC 9(2)V99 VALUE 16.00.
            05 WS-MILITARY-PRICE    PIC 9(2)V99 VALUE 12.50.
 
+       01 WS-TENDER PIC A(1).
+       01 WS-TENDER-TOTALS.
+           05 WS-CASH-TOTAL        PIC 9(5)V99 VALUE 0.
+           05 WS-CARD-TOTAL        PIC 9(5)V99 VALUE 0.
+       01 WS-PRICE-NUMERIC PIC 9(3)V99.
+
+       01 WS-VOID-CATEGORY PIC A(1).
+       01 WS-VOID-PRICE PIC 9(3)V99.
+       01 WS-VOID-REASON PIC X(30).
+       01 WS-VOID-SEQ-NUM PIC 9(3) VALUE 0.
+       01 WS-SALE-VOID-FLAG PIC A(1) VALUE "N".
+       01 WS-AUDIT-REASON PIC X(30) VALUE SPACES.
+       01 WS-LIST-DISPLAY-NUM PIC 999.
+
+       01 WS-COUPON-CODE PIC X(5) VALUE SPACES.
+       01 WS-DISCOUNT-AMOUNT PIC 9(3)V99 VALUE 0.
+
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(3) VALUE 005.
+       01 WS-TICKETS-SINCE-CHECKPOINT PIC 9(3) VALUE 0.
+       01 WS-CHECKPOINT-LOADED      PIC A(1) VALUE "N".
+
+       01 WS-OPERATOR-ID PIC X(8).
+
+       01 WS-SUPERVISOR-PIN PIC X(4) VALUE "9999".
+       01 WS-ENTERED-PIN    PIC X(4).
+
+       01 WS-TICKET-LIST-COUNT PIC 9(5) VALUE 0.
+       01 WS-TICKET-LIST.
+           05 WS-TICKET-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-TICKET-IDX.
+               10 WS-TICKET-ENTRY-CATEGORY PIC A(1).
+               10 WS-TICKET-ENTRY-PRICE    PIC 9(3)V99.
+               10 WS-TICKET-ENTRY-TENDER   PIC A(1).
+               10 WS-TICKET-ENTRY-VOIDED   PIC A(1) VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -31,38 +119,270 @@
            DISPLAY "Youth symbol:              Y".
            DISPLAY "Child symbol:              C".
            DISPLAY "Military symbol:           M".
-           DISPLAY "Exit and display total:    Any other symbol".
+           DISPLAY "Void a ticket:             V".
+           DISPLAY "List tickets (supervisor): L".
+           DISPLAY "Exit and display total:    E".
+           DISPLAY "ENTER OPERATOR ID:".
+           ACCEPT WS-OPERATOR-ID.
+           PERFORM LOAD-PRICE-SCHEDULE.
+           PERFORM LOAD-CHECKPOINT.
+           IF WS-CHECKPOINT-LOADED = "Y"
+               OPEN EXTEND AUDIT-LOG-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
            PERFORM ENTER-TICKETS UNTIL WS-EOF=1.
+           PERFORM CLEAR-CHECKPOINT.
+           CLOSE AUDIT-LOG-FILE.
            STOP RUN.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CP-ADMITTED-COUNT TO WS-ADMITTED-COUNT
+                       MOVE CP-TOTAL TO WS-TOTAL
+                       MOVE CP-CASH-TOTAL TO WS-CASH-TOTAL
+                       MOVE CP-CARD-TOTAL TO WS-CARD-TOTAL
+                       MOVE "Y" TO WS-CHECKPOINT-LOADED
+                       DISPLAY "RESUMED FROM CHECKPOINT - COUNT: "
+                           CP-ADMITTED-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT.
+           MOVE WS-ADMITTED-COUNT TO CP-SEQ-NUM.
+           MOVE WS-ADMITTED-COUNT TO CP-ADMITTED-COUNT.
+           MOVE WS-TOTAL TO CP-TOTAL.
+           MOVE WS-CASH-TOTAL TO CP-CASH-TOTAL.
+           MOVE WS-CARD-TOTAL TO CP-CARD-TOTAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CP-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE 0 TO WS-TICKETS-SINCE-CHECKPOINT.
+       LOAD-PRICE-SCHEDULE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT PRICE-SCHEDULE-FILE.
+           IF WS-PRICE-FILE-STATUS = "00"
+               PERFORM READ-PRICE-SCHEDULE-RECORD
+               PERFORM APPLY-PRICE-SCHEDULE-RECORD
+                   UNTIL WS-PRICE-EOF = 1
+               CLOSE PRICE-SCHEDULE-FILE.
+       READ-PRICE-SCHEDULE-RECORD.
+           READ PRICE-SCHEDULE-FILE
+               AT END MOVE 1 TO WS-PRICE-EOF.
+       APPLY-PRICE-SCHEDULE-RECORD.
+           IF PS-EFFECTIVE-DATE NOT > WS-CURRENT-DATE
+                   AND PS-EFFECTIVE-DATE NOT < WS-BEST-EFFECTIVE-DATE
+               MOVE PS-EFFECTIVE-DATE TO WS-BEST-EFFECTIVE-DATE
+               MOVE PS-FAMILY-PRICE-ED TO WS-FAMILY-PRICE
+               MOVE PS-ADULT-PRICE-ED TO WS-ADULT-PRICE
+               MOVE PS-STUDENT-PRICE-ED TO WS-STUDENT-PRICE
+               MOVE PS-YOUTH-PRICE-ED TO WS-YOUTH-PRICE
+               MOVE PS-MILITARY-PRICE-ED TO WS-MILITARY-PRICE.
+           PERFORM READ-PRICE-SCHEDULE-RECORD.
        ENTER-TICKETS.
            DISPLAY SPACES.
            DISPLAY "ENTER SYMBOL:".
            ACCEPT WS-CATEGORY.
-           IF WS-CATEGORY = "F"
-               MOVE WS-FAMILY-PRICE TO WS-PRICE
-               ADD WS-FAMILY-PRICE TO WS-TOTAL
+           IF (WS-CATEGORY = "F" OR "A" OR "S" OR "Y" OR "C" OR "M")
+                   AND WS-ADMITTED-COUNT >= WS-CAPACITY
+               DISPLAY "SOLD OUT - VENUE CAPACITY REACHED"
+           ELSE IF WS-CATEGORY = "F"
+               MOVE WS-FAMILY-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE ADDED: " WS-PRICE
+               PERFORM PROMPT-TENDER
            ELSE IF WS-CATEGORY = "A"
-               MOVE WS-ADULT-PRICE TO WS-PRICE
-               ADD WS-ADULT-PRICE TO WS-TOTAL
+               MOVE WS-ADULT-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE ADDED: " WS-PRICE
+               PERFORM PROMPT-TENDER
            ELSE IF WS-CATEGORY = "S"
-               MOVE WS-STUDENT-PRICE TO WS-PRICE
-               ADD WS-STUDENT-PRICE TO WS-TOTAL
+               MOVE WS-STUDENT-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE ADDED: " WS-PRICE
+               PERFORM PROMPT-TENDER
            ELSE IF WS-CATEGORY = "Y"
-               MOVE WS-YOUTH-PRICE TO WS-PRICE
-               ADD WS-YOUTH-PRICE TO WS-TOTAL
+               MOVE WS-YOUTH-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE ADDED: " WS-PRICE
+               PERFORM PROMPT-TENDER
            ELSE IF WS-CATEGORY = "C"
+               MOVE ZERO TO WS-PRICE
+               ADD 1 TO WS-ADMITTED-COUNT
                DISPLAY "PRICE ADDED: FREE"
+               PERFORM PROMPT-TENDER
            ELSE IF WS-CATEGORY = "M"
-               MOVE WS-MILITARY-PRICE TO WS-PRICE
-               ADD WS-MILITARY-PRICE TO WS-TOTAL
+               MOVE WS-MILITARY-PRICE TO WS-PRICE-NUMERIC
+               PERFORM APPLY-COUPON
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               MOVE WS-PRICE-NUMERIC TO WS-PRICE
                DISPLAY "PRICE ADDED: " WS-PRICE
-           ELSE
+               PERFORM PROMPT-TENDER
+           ELSE IF WS-CATEGORY = "V"
+               PERFORM VOID-TICKET
+           ELSE IF WS-CATEGORY = "L"
+               PERFORM SUPERVISOR-LIST-TICKETS
+           ELSE IF WS-CATEGORY = "E"
                MOVE WS-TOTAL TO WS-PRICE
                DISPLAY "TOTAL: " WS-PRICE
-               MOVE 1 TO WS-EOF.
+               MOVE WS-CASH-TOTAL TO WS-PRICE
+               DISPLAY "CASH SUBTOTAL: " WS-PRICE
+               MOVE WS-CARD-TOTAL TO WS-PRICE
+               DISPLAY "CARD SUBTOTAL: " WS-PRICE
+               MOVE 1 TO WS-EOF
+           ELSE
+               DISPLAY "INVALID SYMBOL - PLEASE TRY AGAIN".
+
+       PROMPT-TENDER.
+           DISPLAY "ENTER TENDER (1=CASH 2=CARD):".
+           ACCEPT WS-TENDER.
+           PERFORM UNTIL WS-TENDER = "1" OR WS-TENDER = "2"
+               DISPLAY "INVALID TENDER - ENTER 1 OR 2:"
+               ACCEPT WS-TENDER
+           END-PERFORM.
+           MOVE WS-PRICE TO WS-PRICE-NUMERIC.
+           IF WS-TENDER = "1"
+               ADD WS-PRICE-NUMERIC TO WS-CASH-TOTAL
+           ELSE
+               ADD WS-PRICE-NUMERIC TO WS-CARD-TOTAL.
+           IF WS-TICKET-LIST-COUNT < 500
+               ADD 1 TO WS-TICKET-LIST-COUNT
+               SET WS-TICKET-IDX TO WS-TICKET-LIST-COUNT
+               MOVE WS-CATEGORY TO
+                   WS-TICKET-ENTRY-CATEGORY(WS-TICKET-IDX)
+               MOVE WS-PRICE-NUMERIC TO
+                   WS-TICKET-ENTRY-PRICE(WS-TICKET-IDX)
+               MOVE WS-TENDER TO
+                   WS-TICKET-ENTRY-TENDER(WS-TICKET-IDX)
+               MOVE "N" TO
+                   WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX).
+           MOVE "N" TO WS-SALE-VOID-FLAG.
+           MOVE SPACES TO WS-AUDIT-REASON.
+           PERFORM WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-TICKETS-SINCE-CHECKPOINT.
+           IF WS-TICKETS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-TIME FROM TIME.
+           MOVE WS-CATEGORY TO AL-CATEGORY.
+           MOVE WS-PRICE-NUMERIC TO AL-PRICE.
+           MOVE WS-SALE-VOID-FLAG TO AL-VOID-FLAG.
+           MOVE WS-AUDIT-REASON TO AL-VOID-REASON.
+           WRITE AL-RECORD.
+
+       SUPERVISOR-LIST-TICKETS.
+           DISPLAY "SUPERVISOR PIN REQUIRED FOR TICKET LIST INQUIRY".
+           DISPLAY "ENTER SUPERVISOR PIN:".
+           ACCEPT WS-ENTERED-PIN.
+           IF WS-ENTERED-PIN = WS-SUPERVISOR-PIN
+               PERFORM LIST-TICKETS
+           ELSE
+               DISPLAY "ACCESS DENIED - SUPERVISOR AUTHORIZATION ONLY".
+
+       LIST-TICKETS.
+           DISPLAY "ITEMIZED TICKET LIST - THIS SESSION".
+           PERFORM VARYING WS-TICKET-IDX FROM 1 BY 1
+                   UNTIL WS-TICKET-IDX > WS-TICKET-LIST-COUNT
+               MOVE WS-TICKET-IDX TO WS-LIST-DISPLAY-NUM
+               MOVE WS-TICKET-ENTRY-PRICE(WS-TICKET-IDX) TO WS-PRICE
+               DISPLAY WS-LIST-DISPLAY-NUM "  "
+                   WS-TICKET-ENTRY-CATEGORY(WS-TICKET-IDX)
+                   "  " WS-PRICE
+                   "  VOIDED: " WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX)
+           END-PERFORM.
+
+       LIST-TICKET-NUMBERS.
+           DISPLAY "TICKET NUMBERS THIS SESSION - SELECT ONE TO VOID".
+           PERFORM VARYING WS-TICKET-IDX FROM 1 BY 1
+                   UNTIL WS-TICKET-IDX > WS-TICKET-LIST-COUNT
+               MOVE WS-TICKET-IDX TO WS-LIST-DISPLAY-NUM
+               DISPLAY WS-LIST-DISPLAY-NUM
+                   "  VOIDED: " WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX)
+           END-PERFORM.
+
+       APPLY-COUPON.
+           DISPLAY "ENTER COUPON CODE (OR BLANK):".
+           ACCEPT WS-COUPON-CODE.
+           IF WS-COUPON-CODE = "EARLY"
+               COMPUTE WS-DISCOUNT-AMOUNT = WS-PRICE-NUMERIC * 0.10
+           ELSE IF WS-COUPON-CODE = "GROUP"
+               MOVE 5.00 TO WS-DISCOUNT-AMOUNT
+           ELSE
+               MOVE 0 TO WS-DISCOUNT-AMOUNT
+               IF WS-COUPON-CODE NOT = SPACES
+                   DISPLAY "UNKNOWN COUPON CODE - IGNORED".
+           IF WS-DISCOUNT-AMOUNT > WS-PRICE-NUMERIC
+               MOVE WS-PRICE-NUMERIC TO WS-DISCOUNT-AMOUNT.
+           SUBTRACT WS-DISCOUNT-AMOUNT FROM WS-PRICE-NUMERIC.
+
+       VOID-TICKET.
+           IF WS-TICKET-LIST-COUNT = 0
+               DISPLAY "NO TICKETS SOLD THIS SESSION - NOTHING TO VOID"
+           ELSE
+               PERFORM LIST-TICKET-NUMBERS
+               DISPLAY "ENTER TICKET NUMBER BEING VOIDED:"
+               ACCEPT WS-VOID-SEQ-NUM
+               PERFORM UNTIL WS-VOID-SEQ-NUM > 0
+                       AND WS-VOID-SEQ-NUM NOT > WS-TICKET-LIST-COUNT
+                   DISPLAY "INVALID TICKET NUMBER - TRY AGAIN:"
+                   ACCEPT WS-VOID-SEQ-NUM
+               END-PERFORM
+               SET WS-TICKET-IDX TO WS-VOID-SEQ-NUM
+               IF WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX) = "Y"
+                   DISPLAY "TICKET " WS-VOID-SEQ-NUM " ALREADY VOIDED"
+               ELSE
+                   MOVE WS-TICKET-ENTRY-CATEGORY(WS-TICKET-IDX)
+                       TO WS-VOID-CATEGORY
+                   MOVE WS-TICKET-ENTRY-PRICE(WS-TICKET-IDX)
+                       TO WS-VOID-PRICE
+                   MOVE WS-TICKET-ENTRY-TENDER(WS-TICKET-IDX)
+                       TO WS-TENDER
+                   MOVE "Y" TO WS-TICKET-ENTRY-VOIDED(WS-TICKET-IDX)
+                   SUBTRACT WS-VOID-PRICE FROM WS-TOTAL
+                   SUBTRACT 1 FROM WS-ADMITTED-COUNT
+                   MOVE WS-VOID-PRICE TO WS-PRICE-NUMERIC
+                   IF WS-TENDER = "1"
+                       SUBTRACT WS-PRICE-NUMERIC FROM WS-CASH-TOTAL
+                   ELSE
+                       SUBTRACT WS-PRICE-NUMERIC FROM WS-CARD-TOTAL
+                   END-IF
+                   DISPLAY "ENTER REASON FOR VOID:"
+                   ACCEPT WS-VOID-REASON
+                   MOVE WS-VOID-PRICE TO WS-PRICE
+                   DISPLAY "VOIDED TICKET " WS-VOID-SEQ-NUM " ("
+                       WS-VOID-CATEGORY ") AMOUNT: " WS-PRICE
+                   MOVE WS-VOID-CATEGORY TO WS-CATEGORY
+                   MOVE WS-VOID-PRICE TO WS-PRICE-NUMERIC
+                   MOVE "Y" TO WS-SALE-VOID-FLAG
+                   MOVE WS-VOID-REASON TO WS-AUDIT-REASON
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE "N" TO WS-SALE-VOID-FLAG
+                   ADD 1 TO WS-TICKETS-SINCE-CHECKPOINT
+                   IF WS-TICKETS-SINCE-CHECKPOINT
+                           >= WS-CHECKPOINT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
 
        END PROGRAM LAB4-WITH-NO-88.
