@@ -0,0 +1,27 @@
+//LAB4B88  JOB (ACCTNO),'TICKET REPLAY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------
+//* Batch replay of a day's ticket entries through LAB4-WITH-88-
+//* BATCH, for year-end audits and disaster-recovery replay. Reads
+//* TICKETIN (category, quantity) instead of an operator keying
+//* WS-CATEGORY at a terminal; produces the same category/grand
+//* total summary as the interactive program and appends the
+//* replayed sales to TKTOUT for the nightly summary report.
+//*
+//* LAB4-WITH-88-BATCH's SELECT clauses ASSIGN TO "TICKETIN",
+//* "PSCHED", and "TKTOUT", matching the DD names below - under
+//* GnuCOBOL, ASSIGN TO "name" resolves against an environment
+//* variable of that name first and falls back to a literal
+//* filename only if it is not set, so exporting TICKETIN/PSCHED/
+//* TKTOUT to the paths below before running the load module
+//* wires this JCL's DD statements to the program's file I/O.
+//*---------------------------------------------------------------
+//STEP010  EXEC PGM=LAB4-WITH-88-BATCH
+//STEPLIB  DD   DSN=PROD.LAB4.LOADLIB,DISP=SHR
+//TICKETIN DD   DSN=PROD.LAB4.TICKETIN(0),DISP=SHR
+//PSCHED   DD   DSN=PROD.LAB4.PRICESCHED,DISP=SHR
+//TKTOUT   DD   DSN=PROD.LAB4.TICKETSALES(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=14)
+//SYSOUT   DD   SYSOUT=*
