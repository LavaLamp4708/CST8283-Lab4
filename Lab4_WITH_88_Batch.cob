@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author: Peter Stainforth
+      * Date: 2024-06-15
+      * Purpose: Lab4 batch replay - reads TICKET-INPUT-FILE instead of
+      *          interactive ACCEPT, reusing LAB4-WITH-88's WS-PRICING
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB4-WITH-88-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TICKET-INPUT-FILE ASSIGN TO "TICKETIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT TICKET-SALES-FILE ASSIGN TO "TKTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRICE-SCHEDULE-FILE ASSIGN TO "PSCHED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TICKET-INPUT-FILE.
+       01  TI-RECORD.
+           05 TI-CATEGORY           PIC A(1).
+           05 FILLER                PIC X.
+           05 TI-QUANTITY           PIC 9(3).
+
+       FD  TICKET-SALES-FILE.
+       01  TS-RECORD.
+           05 TS-SEQ-NUM           PIC 9(6).
+           05 TS-CATEGORY          PIC A(1).
+           05 TS-PRICE             PIC 9(3)V99.
+           05 TS-TENDER            PIC A(1).
+           05 TS-VOID-FLAG         PIC A(1).
+
+       FD  PRICE-SCHEDULE-FILE.
+       01  PS-RECORD.
+           05 PS-EFFECTIVE-DATE     PIC 9(8).
+           05 FILLER                PIC X.
+           05 PS-FAMILY-PRICE-ED    PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-ADULT-PRICE-ED     PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-STUDENT-PRICE-ED   PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-YOUTH-PRICE-ED     PIC 99.99.
+           05 FILLER                PIC X.
+           05 PS-MILITARY-PRICE-ED  PIC 99.99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-INPUT-EOF         PIC 9(1) VALUE 0.
+       01 WS-PRICE-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-PRICE-EOF         PIC 9(1) VALUE 0.
+       01 WS-CURRENT-DATE      PIC 9(8) VALUE 0.
+       01 WS-BEST-EFFECTIVE-DATE PIC 9(8) VALUE 0.
+
+       01 WS-PRICE PIC $$$$9.99.
+       01 WS-TOTAL PIC 9(5)V99 VALUE 0.
+       01 WS-SEQ-NUM PIC 9(6) VALUE 0.
+       01 WS-QUANTITY PIC 9(3).
+
+       01 WS-CATEGORY PIC A(1).
+           88 FAMILY       VALUE "F".
+           88 ADULT        VALUE "A".
+           88 STUDENT      VALUE "S".
+           88 YOUTH        VALUE "Y".
+           88 CHILD        VALUE "C".
+           88 MILITARY     VALUE "M".
+           88 TICKET-CATEGORY VALUES "F" "A" "S" "Y" "C" "M".
+
+       01 WS-VENUE-CAPACITY.
+           05 WS-CAPACITY          PIC 9(5) VALUE 00500.
+           05 WS-ADMITTED-COUNT    PIC 9(5) VALUE 0.
+
+       01 WS-PRICING.
+           05 WS-FAMILY-PRICE      PIC 9(2)V99 VALUE 80.00.
+           05 WS-ADULT-PRICE       PIC 9(2)V99 VALUE 25.00.
+           05 WS-STUDENT-PRICE     PIC 9(2)V99 VALUE 19.00.
+           05 WS-YOUTH-PRICE       PIC 9(2)V99 VALUE 16.00.
+           05 WS-MILITARY-PRICE    PIC 9(2)V99 VALUE 12.50.
+       01 WS-PRICE-NUMERIC PIC 9(3)V99.
+
+       01 WS-CATEGORY-TOTALS.
+           05 WS-FAMILY-COUNT      PIC 9(5) VALUE 0.
+           05 WS-FAMILY-AMOUNT     PIC 9(5)V99 VALUE 0.
+           05 WS-ADULT-COUNT       PIC 9(5) VALUE 0.
+           05 WS-ADULT-AMOUNT      PIC 9(5)V99 VALUE 0.
+           05 WS-STUDENT-COUNT     PIC 9(5) VALUE 0.
+           05 WS-STUDENT-AMOUNT    PIC 9(5)V99 VALUE 0.
+           05 WS-YOUTH-COUNT       PIC 9(5) VALUE 0.
+           05 WS-YOUTH-AMOUNT      PIC 9(5)V99 VALUE 0.
+           05 WS-CHILD-COUNT       PIC 9(5) VALUE 0.
+           05 WS-CHILD-AMOUNT      PIC 9(5)V99 VALUE 0.
+           05 WS-MILITARY-COUNT    PIC 9(5) VALUE 0.
+           05 WS-MILITARY-AMOUNT   PIC 9(5)V99 VALUE 0.
+
+       01 WS-COUNT-DISPLAY   PIC ZZZZ9.
+       01 WS-AMOUNT-DISPLAY  PIC $$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-PRICE-SCHEDULE.
+           OPEN INPUT TICKET-INPUT-FILE.
+           IF WS-INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR - COULD NOT OPEN TICKETIN - STATUS: "
+                   WS-INPUT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT TICKET-SALES-FILE.
+           PERFORM READ-INPUT-RECORD.
+           PERFORM PROCESS-INPUT-RECORD UNTIL WS-INPUT-EOF = 1.
+           CLOSE TICKET-INPUT-FILE.
+           CLOSE TICKET-SALES-FILE.
+           PERFORM PRINT-SUMMARY.
+           STOP RUN.
+       LOAD-PRICE-SCHEDULE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT PRICE-SCHEDULE-FILE.
+           IF WS-PRICE-FILE-STATUS = "00"
+               PERFORM READ-PRICE-SCHEDULE-RECORD
+               PERFORM APPLY-PRICE-SCHEDULE-RECORD
+                   UNTIL WS-PRICE-EOF = 1
+               CLOSE PRICE-SCHEDULE-FILE.
+       READ-PRICE-SCHEDULE-RECORD.
+           READ PRICE-SCHEDULE-FILE
+               AT END MOVE 1 TO WS-PRICE-EOF.
+       APPLY-PRICE-SCHEDULE-RECORD.
+           IF PS-EFFECTIVE-DATE NOT > WS-CURRENT-DATE
+                   AND PS-EFFECTIVE-DATE NOT < WS-BEST-EFFECTIVE-DATE
+               MOVE PS-EFFECTIVE-DATE TO WS-BEST-EFFECTIVE-DATE
+               MOVE PS-FAMILY-PRICE-ED TO WS-FAMILY-PRICE
+               MOVE PS-ADULT-PRICE-ED TO WS-ADULT-PRICE
+               MOVE PS-STUDENT-PRICE-ED TO WS-STUDENT-PRICE
+               MOVE PS-YOUTH-PRICE-ED TO WS-YOUTH-PRICE
+               MOVE PS-MILITARY-PRICE-ED TO WS-MILITARY-PRICE.
+           PERFORM READ-PRICE-SCHEDULE-RECORD.
+       READ-INPUT-RECORD.
+           READ TICKET-INPUT-FILE
+               AT END MOVE 1 TO WS-INPUT-EOF.
+       PROCESS-INPUT-RECORD.
+           MOVE TI-CATEGORY TO WS-CATEGORY.
+           MOVE TI-QUANTITY TO WS-QUANTITY.
+           IF TICKET-CATEGORY
+               PERFORM APPLY-TICKET-PRICE WS-QUANTITY TIMES
+           ELSE
+               DISPLAY "INVALID CATEGORY ON INPUT FILE: " WS-CATEGORY.
+           PERFORM READ-INPUT-RECORD.
+       APPLY-TICKET-PRICE.
+           IF WS-ADMITTED-COUNT >= WS-CAPACITY
+               DISPLAY "SOLD OUT - VENUE CAPACITY REACHED"
+           ELSE IF FAMILY
+               MOVE WS-FAMILY-PRICE TO WS-PRICE-NUMERIC
+               ADD 1 TO WS-FAMILY-COUNT
+               ADD WS-PRICE-NUMERIC TO WS-FAMILY-AMOUNT
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               PERFORM WRITE-TICKET-SALE
+           ELSE IF ADULT
+               MOVE WS-ADULT-PRICE TO WS-PRICE-NUMERIC
+               ADD 1 TO WS-ADULT-COUNT
+               ADD WS-PRICE-NUMERIC TO WS-ADULT-AMOUNT
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               PERFORM WRITE-TICKET-SALE
+           ELSE IF STUDENT
+               MOVE WS-STUDENT-PRICE TO WS-PRICE-NUMERIC
+               ADD 1 TO WS-STUDENT-COUNT
+               ADD WS-PRICE-NUMERIC TO WS-STUDENT-AMOUNT
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               PERFORM WRITE-TICKET-SALE
+           ELSE IF YOUTH
+               MOVE WS-YOUTH-PRICE TO WS-PRICE-NUMERIC
+               ADD 1 TO WS-YOUTH-COUNT
+               ADD WS-PRICE-NUMERIC TO WS-YOUTH-AMOUNT
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               PERFORM WRITE-TICKET-SALE
+           ELSE IF CHILD
+               MOVE ZERO TO WS-PRICE-NUMERIC
+               ADD 1 TO WS-CHILD-COUNT
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               PERFORM WRITE-TICKET-SALE
+           ELSE
+               MOVE WS-MILITARY-PRICE TO WS-PRICE-NUMERIC
+               ADD 1 TO WS-MILITARY-COUNT
+               ADD WS-PRICE-NUMERIC TO WS-MILITARY-AMOUNT
+               ADD WS-PRICE-NUMERIC TO WS-TOTAL
+               ADD 1 TO WS-ADMITTED-COUNT
+               PERFORM WRITE-TICKET-SALE.
+       WRITE-TICKET-SALE.
+           ADD 1 TO WS-SEQ-NUM.
+           MOVE WS-SEQ-NUM TO TS-SEQ-NUM.
+           MOVE WS-CATEGORY TO TS-CATEGORY.
+           MOVE WS-PRICE-NUMERIC TO TS-PRICE.
+           MOVE "1" TO TS-TENDER.
+           MOVE "N" TO TS-VOID-FLAG.
+           WRITE TS-RECORD.
+       PRINT-SUMMARY.
+           DISPLAY "BATCH REPLAY SUMMARY - LAB4-WITH-88-BATCH".
+           DISPLAY SPACES.
+           DISPLAY "CATEGORY     COUNT        AMOUNT".
+
+           MOVE WS-FAMILY-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-FAMILY-AMOUNT TO WS-AMOUNT-DISPLAY
+           DISPLAY "FAMILY    " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+
+           MOVE WS-ADULT-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-ADULT-AMOUNT TO WS-AMOUNT-DISPLAY
+           DISPLAY "ADULT     " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+
+           MOVE WS-STUDENT-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-STUDENT-AMOUNT TO WS-AMOUNT-DISPLAY
+           DISPLAY "STUDENT   " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+
+           MOVE WS-YOUTH-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-YOUTH-AMOUNT TO WS-AMOUNT-DISPLAY
+           DISPLAY "YOUTH     " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+
+           MOVE WS-CHILD-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-CHILD-AMOUNT TO WS-AMOUNT-DISPLAY
+           DISPLAY "CHILD     " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+
+           MOVE WS-MILITARY-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-MILITARY-AMOUNT TO WS-AMOUNT-DISPLAY
+           DISPLAY "MILITARY  " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+
+           DISPLAY SPACES
+           MOVE WS-TOTAL TO WS-PRICE
+           DISPLAY "TOTAL: " WS-PRICE.
+       END PROGRAM LAB4-WITH-88-BATCH.
