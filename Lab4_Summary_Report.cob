@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author: Peter Stainforth
+      * Date: 2024-06-15
+      * Purpose: Lab4 end-of-day ticket sales summary by category
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB4-SUMMARY-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TICKET-SALES-FILE ASSIGN TO "TICKETSALES.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TS-FILE-STATUS.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "SUMMARYRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TICKET-SALES-FILE.
+       01  TS-RECORD.
+           05 TS-SEQ-NUM           PIC 9(6).
+           05 TS-CATEGORY          PIC A(1).
+           05 TS-PRICE             PIC 9(3)V99.
+           05 TS-TENDER            PIC A(1).
+           05 TS-VOID-FLAG         PIC A(1).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  RPT-LINE                PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TS-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-EOF PIC 9(1) VALUE 0.
+       01 WS-RPT-LINE               PIC X(40).
+
+       01 WS-CATEGORY PIC A(1).
+           88 FAMILY       VALUE "F".
+           88 ADULT        VALUE "A".
+           88 STUDENT      VALUE "S".
+           88 YOUTH        VALUE "Y".
+           88 CHILD        VALUE "C".
+           88 MILITARY     VALUE "M".
+
+       01 WS-CATEGORY-TOTALS.
+           05 WS-FAMILY-COUNT      PIC S9(5) VALUE 0.
+           05 WS-FAMILY-AMOUNT     PIC S9(5)V99 VALUE 0.
+           05 WS-ADULT-COUNT       PIC S9(5) VALUE 0.
+           05 WS-ADULT-AMOUNT      PIC S9(5)V99 VALUE 0.
+           05 WS-STUDENT-COUNT     PIC S9(5) VALUE 0.
+           05 WS-STUDENT-AMOUNT    PIC S9(5)V99 VALUE 0.
+           05 WS-YOUTH-COUNT       PIC S9(5) VALUE 0.
+           05 WS-YOUTH-AMOUNT      PIC S9(5)V99 VALUE 0.
+           05 WS-CHILD-COUNT       PIC S9(5) VALUE 0.
+           05 WS-CHILD-AMOUNT      PIC S9(5)V99 VALUE 0.
+           05 WS-MILITARY-COUNT    PIC S9(5) VALUE 0.
+           05 WS-MILITARY-AMOUNT   PIC S9(5)V99 VALUE 0.
+       01 WS-GRAND-TOTAL            PIC S9(5)V99 VALUE 0.
+       01 WS-COUNT-DELTA            PIC S9(5) VALUE 0.
+       01 WS-AMOUNT-DELTA           PIC S9(5)V99 VALUE 0.
+
+       01 WS-COUNT-DISPLAY           PIC ZZZZ9-.
+       01 WS-AMOUNT-DISPLAY          PIC $$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT TICKET-SALES-FILE.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           IF WS-TS-FILE-STATUS = "00"
+               PERFORM READ-TICKET-SALE
+               PERFORM TALLY-TICKET-SALE UNTIL WS-EOF = 1
+               CLOSE TICKET-SALES-FILE
+           ELSE
+               DISPLAY "WARNING - COULD NOT OPEN TICKETSALES.DAT: "
+                   WS-TS-FILE-STATUS
+               DISPLAY "PRODUCING ZERO-SALES SUMMARY REPORT".
+           PERFORM PRINT-SUMMARY-REPORT.
+           CLOSE SUMMARY-REPORT-FILE.
+           STOP RUN.
+
+       READ-TICKET-SALE.
+           READ TICKET-SALES-FILE
+               AT END MOVE 1 TO WS-EOF.
+
+       TALLY-TICKET-SALE.
+           MOVE TS-CATEGORY TO WS-CATEGORY.
+           IF TS-VOID-FLAG = "Y"
+               MOVE -1 TO WS-COUNT-DELTA
+               COMPUTE WS-AMOUNT-DELTA = 0 - TS-PRICE
+           ELSE
+               MOVE 1 TO WS-COUNT-DELTA
+               MOVE TS-PRICE TO WS-AMOUNT-DELTA.
+           IF FAMILY
+               ADD WS-COUNT-DELTA TO WS-FAMILY-COUNT
+               ADD WS-AMOUNT-DELTA TO WS-FAMILY-AMOUNT
+           ELSE IF ADULT
+               ADD WS-COUNT-DELTA TO WS-ADULT-COUNT
+               ADD WS-AMOUNT-DELTA TO WS-ADULT-AMOUNT
+           ELSE IF STUDENT
+               ADD WS-COUNT-DELTA TO WS-STUDENT-COUNT
+               ADD WS-AMOUNT-DELTA TO WS-STUDENT-AMOUNT
+           ELSE IF YOUTH
+               ADD WS-COUNT-DELTA TO WS-YOUTH-COUNT
+               ADD WS-AMOUNT-DELTA TO WS-YOUTH-AMOUNT
+           ELSE IF CHILD
+               ADD WS-COUNT-DELTA TO WS-CHILD-COUNT
+               ADD WS-AMOUNT-DELTA TO WS-CHILD-AMOUNT
+           ELSE IF MILITARY
+               ADD WS-COUNT-DELTA TO WS-MILITARY-COUNT
+               ADD WS-AMOUNT-DELTA TO WS-MILITARY-AMOUNT.
+           ADD WS-AMOUNT-DELTA TO WS-GRAND-TOTAL.
+           PERFORM READ-TICKET-SALE.
+
+       PRINT-SUMMARY-REPORT.
+           MOVE "END OF DAY TICKET SALES SUMMARY" TO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "CATEGORY     COUNT        AMOUNT" TO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-FAMILY-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-FAMILY-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "FAMILY    " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-ADULT-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-ADULT-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "ADULT     " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-STUDENT-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-STUDENT-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "STUDENT   " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-YOUTH-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-YOUTH-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "YOUTH     " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-CHILD-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-CHILD-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "CHILD     " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE WS-MILITARY-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-MILITARY-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "MILITARY  " WS-COUNT-DISPLAY "   " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE WS-GRAND-TOTAL TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "GRAND TOTAL:          " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       WRITE-REPORT-LINE.
+           DISPLAY WS-RPT-LINE.
+           MOVE WS-RPT-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+       END PROGRAM LAB4-SUMMARY-REPORT.
