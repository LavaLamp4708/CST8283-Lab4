@@ -0,0 +1,19 @@
+//LAB4BN88 JOB (ACCTNO),'TICKET REPLAY NO-88',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------
+//* Batch replay of a day's ticket entries through LAB4-WITH-NO-88-
+//* BATCH. Same purpose as LAB4B88 but for the no-88-level variant,
+//* which keeps no TICKET-SALES-FILE line-item output (see
+//* IMPLEMENTATION_STATUS.md req 000) - only the category/grand
+//* total summary is produced.
+//*
+//* See the note in LAB4B88.jcl: this program's SELECT...ASSIGN TO
+//* clauses reference "TICKETIN"/"PSCHED", matching the DD names
+//* below, and GnuCOBOL resolves ASSIGN TO "name" against an
+//* environment variable of that name ahead of a literal filename.
+//*---------------------------------------------------------------
+//STEP010  EXEC PGM=LAB4-WITH-NO-88-BATCH
+//STEPLIB  DD   DSN=PROD.LAB4.LOADLIB,DISP=SHR
+//TICKETIN DD   DSN=PROD.LAB4.TICKETIN(0),DISP=SHR
+//PSCHED   DD   DSN=PROD.LAB4.PRICESCHED,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
